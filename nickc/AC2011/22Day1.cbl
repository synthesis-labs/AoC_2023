@@ -4,44 +4,694 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT SONAR-DATA ASSIGN TO 'sonar-data'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SONAR-DATA ASSIGN TO DYNAMIC WS-SONAR-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SONAR-STATUS.
+           SELECT VESSEL-LIST-FILE ASSIGN TO 'vessel-list'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-VESSEL-LIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'report-file'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+           SELECT REJECT-FILE ASSIGN TO 'reject-file'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint-file'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO 'sonar-history'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO 'control-card'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONTROL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD SONAR-DATA.
-       01 FD-SONAR-FILE.
-           05 FD-SONAR-VALUE   PIC 9(4).
+           COPY SONREAD.
+
+       FD VESSEL-LIST-FILE.
+       01 FD-VESSEL-LIST-RECORD.
+           05 FD-VL-VESSEL-ID   PIC X(8).
+           05 FILLER             PIC X(1).
+           05 FD-VL-FILENAME    PIC X(40).
+
+       FD REPORT-FILE.
+       01 FD-REPORT-LINE        PIC X(80).
+
+       FD REJECT-FILE.
+       01 FD-REJECT-LINE        PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 FD-CHECKPOINT-RECORD.
+           05 FD-CKPT-REC-COUNT    PIC 9(9).
+           05 FD-CKPT-COUNT        PIC 9(4).
+           05 FD-CKPT-INCREASES    PIC 9(4).
+           05 FD-CKPT-PREVIOUS     PIC 9(4).
+           05 FD-CKPT-REJECTS      PIC 9(4).
+           05 FD-CKPT-MIN-DEPTH    PIC 9(4).
+           05 FD-CKPT-MAX-DEPTH    PIC 9(4).
+           05 FD-CKPT-TOTAL-DEPTH  PIC 9(9).
+           05 FD-CKPT-MAX-JUMP     PIC 9(4).
+
+       FD HISTORY-FILE.
+       01 FD-HISTORY-RECORD.
+           05 FD-HIST-RUN-YYYY   PIC 9(4).
+           05 FD-HIST-RUN-MM     PIC 9(2).
+           05 FD-HIST-RUN-DD     PIC 9(2).
+           05 FD-HIST-COUNT      PIC 9(4).
+           05 FD-HIST-INCREASES  PIC 9(4).
+
+       FD CONTROL-CARD-FILE.
+       01 FD-CONTROL-RECORD.
+           05 FD-CTL-KEYWORD    PIC X(10).
+           05 FILLER             PIC X(1).
+           05 FD-CTL-VALUE      PIC X(9).
 
        WORKING-STORAGE SECTION.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY       PIC 9(4).
+           05 WS-RUN-MM         PIC 9(2).
+           05 WS-RUN-DD         PIC 9(2).
+
+       01 WS-PAGE-HEADER-1      PIC X(80) VALUE
+           'SHIFT LOG - SONAR DEPTH REPORT'.
+       01 WS-PAGE-HEADER-2.
+           05 FILLER            PIC X(10) VALUE 'RUN DATE: '.
+           05 WS-HDR-YYYY       PIC 9(4).
+           05 FILLER            PIC X(1) VALUE '-'.
+           05 WS-HDR-MM         PIC 9(2).
+           05 FILLER            PIC X(1) VALUE '-'.
+           05 WS-HDR-DD         PIC 9(2).
+           05 FILLER            PIC X(60) VALUE SPACES.
+       01 WS-BLANK-LINE         PIC X(80) VALUE SPACES.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER            PIC X(9) VALUE 'READING #'.
+           05 WS-DTL-SEQ        PIC ZZZ9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(7) VALUE 'DEPTH: '.
+           05 WS-DTL-VALUE      PIC ZZZ9.
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 FILLER            PIC X(8) VALUE 'VESSEL: '.
+           05 WS-DTL-VESSEL     PIC X(8).
+           05 FILLER            PIC X(36) VALUE SPACES.
+
+       01 WS-VESSEL-HEADER-LINE PIC X(80) VALUE
+           'PER-VESSEL BREAKDOWN'.
+       01 WS-VESSEL-REPORT-LINE.
+           05 FILLER            PIC X(9) VALUE 'VESSEL - '.
+           05 WS-VRPT-VESSEL-ID PIC X(8).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(9) VALUE 'POINTS - '.
+           05 WS-VRPT-COUNT     PIC ZZZZZ9.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE 'INCREASES - '.
+           05 WS-VRPT-INCREASES PIC ZZZZZ9.
+           05 FILLER            PIC X(24) VALUE SPACES.
+
+       01 WS-TOTAL-LINE-1.
+           05 FILLER            PIC X(22) VALUE
+               'NUMBER OF POINTS    - '.
+           05 WS-TOT-COUNT      PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-TOTAL-LINE-2.
+           05 FILLER            PIC X(22) VALUE
+               'NUMBER OF INCREASES - '.
+           05 WS-TOT-INCREASES  PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-TOTAL-LINE-3.
+           05 FILLER            PIC X(22) VALUE
+               'WINDOW INCREASES    - '.
+           05 WS-TOT-WIN-INCR   PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+
        01 WS-SONAR-DATA.
-           05 WS-DEPTH-VALUE   PIC 9(4).
+           05 WS-DEPTH-VALUE   PIC 9(4) VALUE 0.
        01 WS-PREVIOUs.
-           05 WS-WS-DATA       PIC 9(4).
+           05 WS-WS-DATA       PIC 9(4) VALUE 0.
        01 WS-EOF               PIC A(1) VALUE 'N'.
        01 WS-INCREASES         PIC 9(4) VALUE 0.
        01 WS-COUNT             PIC 9(4) VALUE 0.
+       01 WS-LINE-NUMBER       PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT      PIC 9(4) VALUE 0.
+
+       01 WS-REJECT-LINE.
+           05 FILLER            PIC X(5) VALUE 'LINE '.
+           05 WS-REJ-LINE-NO    PIC ZZZZZ9.
+           05 FILLER            PIC X(3) VALUE ' - '.
+           05 WS-REJ-VESSEL     PIC X(8).
+           05 FILLER            PIC X(3) VALUE ' - '.
+           05 WS-REJ-RAW-TEXT   PIC X(55).
+
+       01 WS-WINDOW-VALUES.
+           05 WS-WINDOW-VALUE  PIC 9(4) OCCURS 10 TIMES.
+       01 WS-WINDOW-READY       PIC A(1) VALUE 'N'.
+       01 WS-WINDOW-SUM-PREV    PIC 9(6) VALUE 0.
+       01 WS-WINDOW-SUM-CURR    PIC 9(6) VALUE 0.
+       01 WS-WINDOW-INCREASES   PIC 9(4) VALUE 0.
+       01 WS-WINDOW-SIZE        PIC 9(2) VALUE 3.
+       01 WS-WINDOW-LIMIT       PIC 9(2) VALUE 0.
+       01 WS-WINDOW-IDX         PIC 9(2) VALUE 0.
+       01 WS-WINDOW-MAX-SIZE    PIC 9(2) VALUE 10.
+       01 WS-VESSEL-READ-COUNT  PIC 9(4) VALUE 0.
+
+       01 WS-CONTROL-STATUS     PIC X(2) VALUE '00'.
+       01 WS-INCREASE-THRESHOLD PIC 9(4) VALUE 1.
+       01 WS-READING-DIFF       PIC S9(5) VALUE 0.
+       01 WS-CTL-NUMERIC-VALUE  PIC 9(9) VALUE 0.
+
+       01 WS-CKPT-STATUS         PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-RESTART-SWITCH      PIC A(1) VALUE 'N'.
+       01 WS-RESTART-REQUESTED   PIC A(1) VALUE 'N'.
+       01 WS-RESTART-REC-COUNT   PIC 9(9) VALUE 0.
+       01 WS-SKIP-COUNT          PIC 9(9) VALUE 0.
+       01 WS-CKPT-QUOTIENT       PIC 9(4) VALUE 0.
+       01 WS-CKPT-REMAINDER      PIC 9(4) VALUE 0.
+
+       01 WS-HIST-STATUS         PIC X(2) VALUE '00'.
+       01 WS-HIST-RUN-COUNT      PIC 9(4) VALUE 0.
+       01 WS-HIST-SUM-INCREASES  PIC 9(8) VALUE 0.
+       01 WS-HIST-AVERAGE        PIC 9(8) VALUE 0.
+       01 WS-ANOMALY-THRESHOLD-PCT PIC 9(3) VALUE 25.
+       01 WS-ANOMALY-FLAG        PIC A(1) VALUE 'N'.
+       01 WS-ANOMALY-DIFF        PIC S9(8) VALUE 0.
+       01 WS-ANOMALY-PCT         PIC 9(8) VALUE 0.
+
+       01 WS-ANOMALY-LINE.
+           05 FILLER             PIC X(22) VALUE
+               'ANOMALY FLAG         '.
+           05 FILLER             PIC X(2) VALUE '- '.
+           05 WS-ANOM-DISPLAY    PIC X(3).
+           05 FILLER             PIC X(53) VALUE SPACES.
+
+       01 WS-SONAR-FILENAME      PIC X(40) VALUE 'sonar-data'.
+       01 WS-VESSEL-LIST-STATUS  PIC X(2) VALUE '00'.
+       01 WS-MULTI-VESSEL-MODE   PIC A(1) VALUE 'N'.
+       01 WS-CURRENT-VESSEL-ID   PIC X(8) VALUE SPACES.
+       01 WS-VESSEL-IDX          PIC 9(4) VALUE 0.
+       01 WS-VESSEL-TABLE-COUNT  PIC 9(4) VALUE 0.
+       01 WS-SAVE-COUNT          PIC 9(4) VALUE 0.
+       01 WS-SAVE-INCREASES      PIC 9(4) VALUE 0.
+       01 WS-SONAR-STATUS        PIC X(2) VALUE '00'.
+       01 WS-REPORT-STATUS       PIC X(2) VALUE '00'.
+       01 WS-REJECT-STATUS       PIC X(2) VALUE '00'.
+       01 WS-VESSEL-TABLE-MAX-SIZE PIC 9(2) VALUE 20.
+
+       01 WS-MIN-DEPTH           PIC 9(4) VALUE 0.
+       01 WS-MAX-DEPTH           PIC 9(4) VALUE 0.
+       01 WS-TOTAL-DEPTH         PIC 9(9) VALUE 0.
+       01 WS-AVG-DEPTH           PIC 9(4) VALUE 0.
+       01 WS-MAX-JUMP            PIC 9(4) VALUE 0.
+       01 WS-JUMP-DIFF           PIC S9(5) VALUE 0.
+
+       01 WS-PROFILE-LINE-1.
+           05 FILLER            PIC X(22) VALUE
+               'MINIMUM DEPTH       - '.
+           05 WS-PRO-MIN         PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-PROFILE-LINE-2.
+           05 FILLER            PIC X(22) VALUE
+               'MAXIMUM DEPTH       - '.
+           05 WS-PRO-MAX         PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-PROFILE-LINE-3.
+           05 FILLER            PIC X(22) VALUE
+               'AVERAGE DEPTH       - '.
+           05 WS-PRO-AVG         PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-PROFILE-LINE-4.
+           05 FILLER            PIC X(22) VALUE
+               'LARGEST SINGLE JUMP - '.
+           05 WS-PRO-JUMP        PIC ZZZ9.
+           05 FILLER            PIC X(54) VALUE SPACES.
+       01 WS-VESSEL-TABLE.
+           05 WS-VESSEL-ENTRY OCCURS 20 TIMES.
+               10 WS-VT-VESSEL-ID  PIC X(8).
+               10 WS-VT-FILENAME   PIC X(40).
+               10 WS-VT-COUNT      PIC 9(6).
+               10 WS-VT-INCREASES  PIC 9(6).
 
        PROCEDURE DIVISION.
-           PERFORM 1001-INPUT-FILE.
-           DISPLAY "NUMBER OF POINTS - " WS-COUNT  
+           PERFORM 5002-LOAD-CONTROL-CARD.
+           PERFORM 5000-LOAD-VESSEL-LIST.
+           IF WS-MULTI-VESSEL-MODE = 'N' AND WS-RESTART-REQUESTED = 'Y'
+               PERFORM 3000-CHECK-RESTART
+           END-IF.
+           PERFORM 2000-OPEN-REPORT.
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = '00'
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-MULTI-VESSEL-MODE = 'Y'
+               PERFORM 5001-PROCESS-VESSELS
+           ELSE
+               MOVE 'sonar-data' TO WS-SONAR-FILENAME
+               PERFORM 1001-INPUT-FILE
+           END-IF.
+           CLOSE REJECT-FILE.
+           PERFORM 4000-CHECK-ANOMALY.
+           PERFORM 4001-APPEND-HISTORY.
+           IF WS-MULTI-VESSEL-MODE = 'Y'
+               PERFORM 2004-WRITE-VESSEL-LINES
+           END-IF.
+           PERFORM 2001-WRITE-TOTALS.
+           CLOSE REPORT-FILE.
+           DISPLAY "NUMBER OF POINTS - " WS-COUNT
            DISPLAY "NUMBER OF INCREASES - " WS-INCREASES
+           DISPLAY "NUMBER OF WINDOW INCREASES - " WS-WINDOW-INCREASES
+           DISPLAY "NUMBER OF REJECTS - " WS-REJECT-COUNT
+           DISPLAY "ANOMALY FLAG - " WS-ANOMALY-FLAG
+           DISPLAY "MINIMUM DEPTH - " WS-MIN-DEPTH
+           DISPLAY "MAXIMUM DEPTH - " WS-MAX-DEPTH
+           DISPLAY "AVERAGE DEPTH - " WS-AVG-DEPTH
+           DISPLAY "LARGEST SINGLE JUMP - " WS-MAX-JUMP
            STOP RUN.
 
+       2000-OPEN-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS NOT = '00'
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           WRITE FD-REPORT-LINE FROM WS-PAGE-HEADER-1.
+           MOVE WS-RUN-YYYY TO WS-HDR-YYYY.
+           MOVE WS-RUN-MM   TO WS-HDR-MM.
+           MOVE WS-RUN-DD   TO WS-HDR-DD.
+           WRITE FD-REPORT-LINE FROM WS-PAGE-HEADER-2.
+           WRITE FD-REPORT-LINE FROM WS-BLANK-LINE.
+
+       2001-WRITE-TOTALS.
+           WRITE FD-REPORT-LINE FROM WS-BLANK-LINE.
+           MOVE WS-COUNT TO WS-TOT-COUNT.
+           WRITE FD-REPORT-LINE FROM WS-TOTAL-LINE-1.
+           MOVE WS-INCREASES TO WS-TOT-INCREASES.
+           WRITE FD-REPORT-LINE FROM WS-TOTAL-LINE-2.
+           MOVE WS-WINDOW-INCREASES TO WS-TOT-WIN-INCR.
+           WRITE FD-REPORT-LINE FROM WS-TOTAL-LINE-3.
+           MOVE WS-ANOMALY-FLAG TO WS-ANOM-DISPLAY.
+           WRITE FD-REPORT-LINE FROM WS-ANOMALY-LINE.
+           IF WS-COUNT > 0
+               COMPUTE WS-AVG-DEPTH ROUNDED =
+                   WS-TOTAL-DEPTH / WS-COUNT
+           END-IF.
+           MOVE WS-MIN-DEPTH TO WS-PRO-MIN.
+           WRITE FD-REPORT-LINE FROM WS-PROFILE-LINE-1.
+           MOVE WS-MAX-DEPTH TO WS-PRO-MAX.
+           WRITE FD-REPORT-LINE FROM WS-PROFILE-LINE-2.
+           MOVE WS-AVG-DEPTH TO WS-PRO-AVG.
+           WRITE FD-REPORT-LINE FROM WS-PROFILE-LINE-3.
+           MOVE WS-MAX-JUMP TO WS-PRO-JUMP.
+           WRITE FD-REPORT-LINE FROM WS-PROFILE-LINE-4.
+
+       2004-WRITE-VESSEL-LINES.
+           WRITE FD-REPORT-LINE FROM WS-BLANK-LINE.
+           WRITE FD-REPORT-LINE FROM WS-VESSEL-HEADER-LINE.
+           PERFORM VARYING WS-VESSEL-IDX FROM 1 BY 1
+               UNTIL WS-VESSEL-IDX > WS-VESSEL-TABLE-COUNT
+                   MOVE WS-VT-VESSEL-ID(WS-VESSEL-IDX) TO
+                       WS-VRPT-VESSEL-ID
+                   MOVE WS-VT-COUNT(WS-VESSEL-IDX) TO WS-VRPT-COUNT
+                   MOVE WS-VT-INCREASES(WS-VESSEL-IDX) TO
+                       WS-VRPT-INCREASES
+                   WRITE FD-REPORT-LINE FROM WS-VESSEL-REPORT-LINE
+           END-PERFORM.
+
+       5000-LOAD-VESSEL-LIST.
+           MOVE 0 TO WS-VESSEL-TABLE-COUNT.
+           OPEN INPUT VESSEL-LIST-FILE.
+           IF WS-VESSEL-LIST-STATUS = '00'
+               SET WS-MULTI-VESSEL-MODE TO 'Y'
+               PERFORM UNTIL WS-VESSEL-LIST-STATUS = '10'
+                   READ VESSEL-LIST-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF WS-VESSEL-TABLE-COUNT <
+                               WS-VESSEL-TABLE-MAX-SIZE
+                               ADD 1 TO WS-VESSEL-TABLE-COUNT
+                               MOVE FD-VL-VESSEL-ID TO WS-VT-VESSEL-ID
+                                   (WS-VESSEL-TABLE-COUNT)
+                               MOVE FD-VL-FILENAME TO WS-VT-FILENAME
+                                   (WS-VESSEL-TABLE-COUNT)
+                           ELSE
+                               DISPLAY 'VESSEL LIST ENTRY IGNORED - '
+                                   'TABLE FULL'
+                           END-IF
+                   END-READ
+                   IF WS-VESSEL-LIST-STATUS NOT = '00' AND
+                       WS-VESSEL-LIST-STATUS NOT = '10'
+                       PERFORM 9998-ABEND-VESSEL-LIST
+                   END-IF
+               END-PERFORM
+               CLOSE VESSEL-LIST-FILE
+           END-IF.
+
+       5002-LOAD-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-CONTROL-STATUS = '00'
+               PERFORM UNTIL WS-CONTROL-STATUS = '10'
+                   READ CONTROL-CARD-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           IF FD-CTL-KEYWORD = 'RESTART'
+                               IF FD-CTL-VALUE(1:1) = 'Y'
+                                   MOVE 'Y' TO WS-RESTART-REQUESTED
+                               END-IF
+                           END-IF
+                           IF FUNCTION TRIM(FD-CTL-VALUE) IS NUMERIC
+                               COMPUTE WS-CTL-NUMERIC-VALUE =
+                                   FUNCTION NUMVAL(FD-CTL-VALUE)
+                               IF FD-CTL-KEYWORD = 'THRESHOLD'
+                                   MOVE WS-CTL-NUMERIC-VALUE TO
+                                       WS-INCREASE-THRESHOLD
+                               END-IF
+                               IF FD-CTL-KEYWORD = 'WINDOWSIZE'
+                                   IF WS-CTL-NUMERIC-VALUE NOT < 1 AND
+                                       WS-CTL-NUMERIC-VALUE NOT >
+                                           WS-WINDOW-MAX-SIZE
+                                       MOVE WS-CTL-NUMERIC-VALUE TO
+                                           WS-WINDOW-SIZE
+                                   END-IF
+                               END-IF
+                           ELSE
+                               IF FD-CTL-KEYWORD = 'THRESHOLD' OR
+                                   FD-CTL-KEYWORD = 'WINDOWSIZE'
+                                   DISPLAY
+                                       'CONTROL CARD VALUE NOT '
+                                       'NUMERIC - KEYWORD '
+                                       FD-CTL-KEYWORD ' VALUE '
+                                       FD-CTL-VALUE ' IGNORED'
+                               END-IF
+                           END-IF
+                   END-READ
+                   IF WS-CONTROL-STATUS NOT = '00' AND
+                       WS-CONTROL-STATUS NOT = '10'
+                       PERFORM 9997-ABEND-CONTROL-CARD
+                   END-IF
+               END-PERFORM
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       5001-PROCESS-VESSELS.
+           PERFORM VARYING WS-VESSEL-IDX FROM 1 BY 1
+               UNTIL WS-VESSEL-IDX > WS-VESSEL-TABLE-COUNT
+                   MOVE WS-VT-FILENAME(WS-VESSEL-IDX) TO
+                       WS-SONAR-FILENAME
+                   MOVE WS-VT-VESSEL-ID(WS-VESSEL-IDX) TO
+                       WS-CURRENT-VESSEL-ID
+                   MOVE WS-COUNT TO WS-SAVE-COUNT
+                   MOVE WS-INCREASES TO WS-SAVE-INCREASES
+                   MOVE 'N' TO WS-EOF
+                   MOVE 0 TO WS-LINE-NUMBER
+                   MOVE 0 TO WS-VESSEL-READ-COUNT
+                   MOVE 0 TO WS-WS-DATA
+                   MOVE 'N' TO WS-WINDOW-READY
+                   MOVE 0 TO WS-WINDOW-SUM-PREV
+                   MOVE 0 TO WS-WINDOW-SUM-CURR
+                   PERFORM VARYING WS-WINDOW-IDX FROM 1 BY 1
+                       UNTIL WS-WINDOW-IDX > WS-WINDOW-MAX-SIZE
+                           MOVE 0 TO WS-WINDOW-VALUE(WS-WINDOW-IDX)
+                   END-PERFORM
+                   PERFORM 1001-INPUT-FILE
+                   COMPUTE WS-VT-COUNT(WS-VESSEL-IDX) =
+                       WS-COUNT - WS-SAVE-COUNT
+                   COMPUTE WS-VT-INCREASES(WS-VESSEL-IDX) =
+                       WS-INCREASES - WS-SAVE-INCREASES
+           END-PERFORM.
+
+       4000-CHECK-ANOMALY.
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL WS-HIST-STATUS = '10'
+                   READ HISTORY-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-HIST-RUN-COUNT
+                           ADD FD-HIST-INCREASES TO
+                               WS-HIST-SUM-INCREASES
+                   END-READ
+                   IF WS-HIST-STATUS NOT = '00' AND
+                       WS-HIST-STATUS NOT = '10'
+                       PERFORM 9996-ABEND-HISTORY
+                   END-IF
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+           IF WS-HIST-RUN-COUNT > 0
+               COMPUTE WS-HIST-AVERAGE ROUNDED =
+                   WS-HIST-SUM-INCREASES / WS-HIST-RUN-COUNT
+               COMPUTE WS-ANOMALY-DIFF =
+                   WS-INCREASES - WS-HIST-AVERAGE
+               IF WS-ANOMALY-DIFF < 0
+                   COMPUTE WS-ANOMALY-DIFF = WS-ANOMALY-DIFF * -1
+               END-IF
+               IF WS-HIST-AVERAGE > 0
+                   COMPUTE WS-ANOMALY-PCT ROUNDED =
+                       WS-ANOMALY-DIFF * 100 / WS-HIST-AVERAGE
+                   IF WS-ANOMALY-PCT > WS-ANOMALY-THRESHOLD-PCT
+                       SET WS-ANOMALY-FLAG TO 'Y'
+                   END-IF
+               END-IF
+           END-IF.
+
+       4001-APPEND-HISTORY.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE WS-RUN-YYYY     TO FD-HIST-RUN-YYYY.
+           MOVE WS-RUN-MM       TO FD-HIST-RUN-MM.
+           MOVE WS-RUN-DD       TO FD-HIST-RUN-DD.
+           MOVE WS-COUNT        TO FD-HIST-COUNT.
+           MOVE WS-INCREASES    TO FD-HIST-INCREASES.
+           WRITE FD-HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
        1001-INPUT-FILE.
            OPEN INPUT SONAR-DATA.
+           IF WS-SONAR-STATUS NOT = '00'
+               PERFORM 9999-ABEND-SONAR
+           END-IF.
+           IF WS-RESTART-SWITCH = 'Y'
+               PERFORM 3001-SKIP-PROCESSED-RECORDS
+           END-IF.
+           IF WS-MULTI-VESSEL-MODE = 'N'
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = '00'
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           END-IF.
            PERFORM READ-INPUT-FILE.
            CLOSE SONAR-DATA.
+           IF WS-SONAR-STATUS NOT = '00'
+               PERFORM 9999-ABEND-SONAR
+           END-IF.
+           IF WS-MULTI-VESSEL-MODE = 'N'
+               CLOSE CHECKPOINT-FILE
+               PERFORM 3003-CLEAR-CHECKPOINT
+           END-IF.
+
+       3000-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-STATUS = '10'
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE FD-CKPT-REC-COUNT TO
+                               WS-RESTART-REC-COUNT
+                           MOVE FD-CKPT-COUNT     TO WS-COUNT
+                           MOVE FD-CKPT-COUNT     TO
+                               WS-VESSEL-READ-COUNT
+                           MOVE FD-CKPT-INCREASES TO WS-INCREASES
+                           MOVE FD-CKPT-PREVIOUS  TO WS-WS-DATA
+                           MOVE FD-CKPT-REJECTS   TO WS-REJECT-COUNT
+                           MOVE FD-CKPT-MIN-DEPTH TO WS-MIN-DEPTH
+                           MOVE FD-CKPT-MAX-DEPTH TO WS-MAX-DEPTH
+                           MOVE FD-CKPT-TOTAL-DEPTH TO
+                               WS-TOTAL-DEPTH
+                           MOVE FD-CKPT-MAX-JUMP  TO WS-MAX-JUMP
+                           MOVE 'Y'               TO WS-RESTART-SWITCH
+                   END-READ
+                   IF WS-CKPT-STATUS NOT = '00' AND
+                       WS-CKPT-STATUS NOT = '10'
+                       PERFORM 9995-ABEND-CHECKPOINT
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3001-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RESTART-REC-COUNT TIMES
+               READ SONAR-DATA
+                   AT END SET WS-EOF TO 'Y'
+               END-READ
+               IF WS-SONAR-STATUS NOT = '00' AND
+                   WS-SONAR-STATUS NOT = '10'
+                   PERFORM 9999-ABEND-SONAR
+               END-IF
+           END-PERFORM.
+           ADD WS-RESTART-REC-COUNT TO WS-LINE-NUMBER.
+
+       3002-WRITE-CHECKPOINT.
+           MOVE WS-LINE-NUMBER TO FD-CKPT-REC-COUNT.
+           MOVE WS-COUNT       TO FD-CKPT-COUNT.
+           MOVE WS-INCREASES   TO FD-CKPT-INCREASES.
+           MOVE WS-WS-DATA     TO FD-CKPT-PREVIOUS.
+           MOVE WS-REJECT-COUNT TO FD-CKPT-REJECTS.
+           MOVE WS-MIN-DEPTH   TO FD-CKPT-MIN-DEPTH.
+           MOVE WS-MAX-DEPTH   TO FD-CKPT-MAX-DEPTH.
+           MOVE WS-TOTAL-DEPTH TO FD-CKPT-TOTAL-DEPTH.
+           MOVE WS-MAX-JUMP    TO FD-CKPT-MAX-JUMP.
+           WRITE FD-CHECKPOINT-RECORD.
+
+       3003-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 
        READ-INPUT-FILE.
            PERFORM UNTIL WS-EOF='Y'
-               READ SONAR-DATA INTO WS-SONAR-DATA
+               READ SONAR-DATA
                    AT END SET WS-EOF TO 'Y'
                    NOT AT END
-                       ADD 1 TO WS-COUNT
-                       IF WS-SONAR-DATA > WS-PREVIOUS
-                           ADD 1 TO WS-INCREASES
+                       ADD 1 TO WS-LINE-NUMBER
+                       IF SR-SONAR-VALUE IS NUMERIC
+                           MOVE SR-SONAR-VALUE TO WS-DEPTH-VALUE
+                           IF WS-MULTI-VESSEL-MODE = 'Y'
+                               MOVE WS-CURRENT-VESSEL-ID TO
+                                   SR-VESSEL-ID
+                           END-IF
+                           ADD 1 TO WS-COUNT
+                           ADD 1 TO WS-VESSEL-READ-COUNT
+                           COMPUTE WS-READING-DIFF =
+                               WS-DEPTH-VALUE - WS-WS-DATA
+                           IF WS-READING-DIFF NOT <
+                               WS-INCREASE-THRESHOLD
+                               ADD 1 TO WS-INCREASES
+                           END-IF
+                           PERFORM UPDATE-DEPTH-PROFILE
+                           SET WS-PREVIOUS TO WS-SONAR-DATA
+                           PERFORM UPDATE-WINDOW-INCREASES
+                           PERFORM 2002-WRITE-DETAIL-LINE
+                           IF WS-MULTI-VESSEL-MODE = 'N'
+                               DIVIDE WS-COUNT BY
+                                   WS-CHECKPOINT-INTERVAL
+                                   GIVING WS-CKPT-QUOTIENT
+                                   REMAINDER WS-CKPT-REMAINDER
+                               IF WS-CKPT-REMAINDER = 0
+                                   PERFORM 3002-WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                       ELSE
+                           PERFORM 2003-WRITE-REJECT
                        END-IF
-                       SET WS-PREVIOUS TO WS-SONAR-DATA
                END-READ
+               IF WS-SONAR-STATUS NOT = '00' AND
+                   WS-SONAR-STATUS NOT = '10'
+                   PERFORM 9999-ABEND-SONAR
+               END-IF
+           END-PERFORM.
+
+       2003-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE WS-LINE-NUMBER TO WS-REJ-LINE-NO.
+           MOVE WS-CURRENT-VESSEL-ID TO WS-REJ-VESSEL.
+           MOVE SONAR-READING-RECORD TO WS-REJ-RAW-TEXT.
+           WRITE FD-REJECT-LINE FROM WS-REJECT-LINE.
+
+       2002-WRITE-DETAIL-LINE.
+           MOVE WS-COUNT       TO WS-DTL-SEQ.
+           MOVE WS-DEPTH-VALUE TO WS-DTL-VALUE.
+           MOVE SR-VESSEL-ID   TO WS-DTL-VESSEL.
+           WRITE FD-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       UPDATE-WINDOW-INCREASES.
+           COMPUTE WS-WINDOW-LIMIT = WS-WINDOW-SIZE - 1.
+           PERFORM VARYING WS-WINDOW-IDX FROM 1 BY 1
+               UNTIL WS-WINDOW-IDX > WS-WINDOW-LIMIT
+                   MOVE WS-WINDOW-VALUE(WS-WINDOW-IDX + 1) TO
+                       WS-WINDOW-VALUE(WS-WINDOW-IDX)
            END-PERFORM.
+           MOVE WS-DEPTH-VALUE TO WS-WINDOW-VALUE(WS-WINDOW-SIZE).
+           IF WS-VESSEL-READ-COUNT NOT < WS-WINDOW-SIZE
+               MOVE 0 TO WS-WINDOW-SUM-CURR
+               PERFORM VARYING WS-WINDOW-IDX FROM 1 BY 1
+                   UNTIL WS-WINDOW-IDX > WS-WINDOW-SIZE
+                       ADD WS-WINDOW-VALUE(WS-WINDOW-IDX) TO
+                           WS-WINDOW-SUM-CURR
+               END-PERFORM
+               IF WS-WINDOW-READY = 'Y'
+                   IF WS-WINDOW-SUM-CURR > WS-WINDOW-SUM-PREV
+                       ADD 1 TO WS-WINDOW-INCREASES
+                   END-IF
+               ELSE
+                   SET WS-WINDOW-READY TO 'Y'
+               END-IF
+               MOVE WS-WINDOW-SUM-CURR TO WS-WINDOW-SUM-PREV
+           END-IF.
+
+       UPDATE-DEPTH-PROFILE.
+           ADD WS-DEPTH-VALUE TO WS-TOTAL-DEPTH.
+           IF WS-COUNT = 1
+               MOVE WS-DEPTH-VALUE TO WS-MIN-DEPTH
+               MOVE WS-DEPTH-VALUE TO WS-MAX-DEPTH
+           ELSE
+               IF WS-DEPTH-VALUE < WS-MIN-DEPTH
+                   MOVE WS-DEPTH-VALUE TO WS-MIN-DEPTH
+               END-IF
+               IF WS-DEPTH-VALUE > WS-MAX-DEPTH
+                   MOVE WS-DEPTH-VALUE TO WS-MAX-DEPTH
+               END-IF
+               COMPUTE WS-JUMP-DIFF = WS-DEPTH-VALUE - WS-WS-DATA
+               IF WS-JUMP-DIFF < 0
+                   COMPUTE WS-JUMP-DIFF = WS-JUMP-DIFF * -1
+               END-IF
+               IF WS-JUMP-DIFF > WS-MAX-JUMP
+                   MOVE WS-JUMP-DIFF TO WS-MAX-JUMP
+               END-IF
+           END-IF.
+
+       9999-ABEND-SONAR.
+           DISPLAY 'SONAR-DATA FILE ERROR FOR ' WS-SONAR-FILENAME
+           DISPLAY 'FILE STATUS IS ' WS-SONAR-STATUS
+           DISPLAY 'RUN TERMINATED - SONAR-DATA UNAVAILABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9998-ABEND-VESSEL-LIST.
+           DISPLAY 'VESSEL-LIST FILE ERROR'
+           DISPLAY 'FILE STATUS IS ' WS-VESSEL-LIST-STATUS
+           DISPLAY 'RUN TERMINATED - VESSEL-LIST UNAVAILABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9997-ABEND-CONTROL-CARD.
+           DISPLAY 'CONTROL-CARD FILE ERROR'
+           DISPLAY 'FILE STATUS IS ' WS-CONTROL-STATUS
+           DISPLAY 'RUN TERMINATED - CONTROL-CARD UNAVAILABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9996-ABEND-HISTORY.
+           DISPLAY 'SONAR-HISTORY FILE ERROR'
+           DISPLAY 'FILE STATUS IS ' WS-HIST-STATUS
+           DISPLAY 'RUN TERMINATED - SONAR-HISTORY UNAVAILABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       9995-ABEND-CHECKPOINT.
+           DISPLAY 'CHECKPOINT-FILE FILE ERROR'
+           DISPLAY 'FILE STATUS IS ' WS-CKPT-STATUS
+           DISPLAY 'RUN TERMINATED - CHECKPOINT-FILE UNAVAILABLE'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
