@@ -0,0 +1,12 @@
+      *================================================================
+      * SONREAD - shared sonar reading record layout.
+      * SR-SONAR-VALUE stays in its original position (column 1-4) so
+      * existing single-value depth feeds still line up; the sensor,
+      * vessel and timestamp fields were appended after it for the
+      * multi-sensor/multi-vessel work.
+      *================================================================
+       01 SONAR-READING-RECORD.
+           05 SR-SONAR-VALUE        PIC X(4).
+           05 SR-SENSOR-ID          PIC X(8).
+           05 SR-VESSEL-ID          PIC X(8).
+           05 SR-READING-TIMESTAMP  PIC X(20).
